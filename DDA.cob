@@ -1,152 +1,572 @@
-       *注意文件名
+      **注意文件名
        identification division.
        program-id. dda_main.
 
-       *环境
+      **环境
        environment division.
        input-output section.
        file-control.
 
-       select inputfile assign to "input1.txt"
+       select inputfile assign to "INPUTDD"
            organization is line sequential
            access is sequential.
-       select outputfile assign to "output1.txt"
+       select outputfile assign to "OUTPUTDD"
+           organization is line sequential
+           access is sequential.
+       select exceptionfile assign to "exceptions1.txt"
+           organization is line sequential
+           access is sequential.
+       select statsfile assign to "stats1.txt"
+           organization is line sequential
+           access is sequential.
+       select checkpointfile assign to "checkpoint1.txt"
+           organization is line sequential
+           access is sequential.
+       select auditfile assign to "audit1.txt"
            organization is line sequential
            access is sequential.
 
-       *数据
+      **数据
        data division.
        file section.
 
        fd inputfile.
        01 input1.
-           05 data1     pic 99.
-           05 data2     pic 99.
+           05 data1     pic s999 sign is leading separate character.
+           05 data2     pic s999 sign is leading separate character.
+           05 data3     pic x(1).
+           05 shape-type pic x(1).
+               88 pt-is-circle  value "C".
+               88 hdr-is-close  value "C".
+               88 hdr-is-fill   value "F".
+           05 radius     pic 999.
        fd outputfile.
        01 output1.
            05 data11     pic x(1).
+       fd exceptionfile.
+       01 exception-rec.
+           05 exc-line   pic x(60).
+       fd statsfile.
+       01 stats-rec.
+           05 stats-line pic x(60).
+       fd checkpointfile.
+       01 checkpoint-rec.
+           05 ck-i         pic 999.
+           05 ck-x2        pic 999.
+           05 ck-y2        pic 999.
+           05 ck-first-x   pic 999.
+           05 ck-first-y   pic 999.
+           05 ck-plotted   pic 9(6).
+           05 ck-degen     pic 9(4).
+           05 ck-bbox-seen pic x(1).
+           05 ck-min-row   pic 999.
+           05 ck-max-row   pic 999.
+           05 ck-min-col   pic 999.
+           05 ck-max-col   pic 999.
+       01 checkpoint-cell-rec.
+           05 ck-cell      pic x(1).
+       fd auditfile.
+       01 audit-rec.
+           05 audit-line pic x(80).
 
        working-storage section.
        01  data-table.
-            03  data-1 occurs 78 times.
-            05  data-2 occurs 22 times.
+            03  data-1 occurs 999 times.
+            05  data-2 occurs 999 times.
               10  row-col  pic x(1).
-       77  r  pic 99.
-       77  c  pic 99.
-       77  i  pic 99.
-       77  j  pic 99.
-       77  n pic  99.
-       77  x1  pic 99.
-       77  x2  pic 99.
-       77  y1  pic 99.
-       77  y2 pic  99.
-       77 stepx  pic  99.
-       77 stepy  pic  99.
-       77 m      pic  99.
-       77 k   pic 99.
-       77 t   pic 99.
-       77 z   pic 99.
-
-       *程序
+       77  r  pic 999.
+       77  c  pic 999.
+       77  i  pic 999.
+       77  j  pic 999.
+       77  n pic  999.
+       77  x1  pic 999.
+       77  x2  pic 999.
+       77  y1  pic 999.
+       77  y2 pic  999.
+       77 stepx  pic  s99.
+       77 stepy  pic  s99.
+       77 m      pic  s999 value 0 sign is leading separate character.
+       77 k   pic s999.
+       77 t   pic 999.
+       77 z   pic 9(4).
+       77 rec-count   pic 9(4).
+       77 valid-point pic x(1).
+       77 point-advanced pic x(1) value "N".
+       77 more-data   pic x(1) value "Y".
+       77 start-set   pic x(1) value "N".
+       77 chk-row     pic 999.
+       77 chk-col     pic 999.
+       77 ws-exc-line pic x(60).
+       77 draw-symbol pic x(1) value "*".
+       77 plotted-count    pic 9(6) value 0.
+       77 degenerate-count pic 9(4) value 0.
+       77 min-row   pic 999.
+       77 max-row   pic 999.
+       77 min-col   pic 999.
+       77 max-col   pic 999.
+       77 bbox-seen pic x(1) value "N".
+       77 ws-stats-line pic x(60).
+       77 restart-flag  pic x(1) value "N".
+       77 canvas-cols   pic 999.
+       77 canvas-rows   pic 999.
+       77 circ-col      pic 999.
+       77 circ-row      pic 999.
+       77 circ-radius   pic 999.
+       77 circ-angle    pic 9(3).
+       77 circ-rad      pic 9v9(6).
+       77 circ-dx       pic s9(3).
+       77 circ-dy       pic s9(3).
+       77 circ-col-c    pic s9(4).
+       77 circ-row-c    pic s9(4).
+       77 circ-cos      pic s9v9(6).
+       77 circ-sin      pic s9v9(6).
+       77 ws-run-timestamp pic x(21).
+       77 ws-audit-line    pic x(80).
+       77 close-mode  pic x(1) value "N".
+       77 fill-mode   pic x(1) value "N".
+       77 fill-char   pic x(1) value "*".
+       77 first-x     pic 999.
+       77 first-y     pic 999.
+       77 fill-lo     pic 999.
+       77 fill-hi     pic 999.
+       77 origin-col  pic 999.
+       77 origin-row  pic 999.
+       77 trans-col   pic s9(4) sign is leading separate character.
+       77 trans-row   pic s9(4) sign is leading separate character.
+
+      **程序
        procedure division.
+           accept restart-flag from environment "DDA-RESTART"
+               on exception move "N" to restart-flag
+           end-accept
+           perform read-canvas-header.
+           perform read-origin-header.
            perform dda_init.
            perform readfile.
            perform dda_plot.
+           stop run.
+
+       read-canvas-header section.
+           move zero to rec-count
+           open input inputfile.
+           open output exceptionfile.
+           open output auditfile.
+           read inputfile next   record
+           at end
+             continue
+           not at end
+             add 1 to rec-count
+             move data1 to canvas-cols
+             move data2 to canvas-rows
+           end-read.
+
+       read-origin-header section.
+           read inputfile next   record
+           at end
+             continue
+           not at end
+             add 1 to rec-count
+             move data1 to origin-col
+             move data2 to origin-row
+           end-read.
 
        dda_init section.
            move "+" to row-col(1,1)
-           perform  varying i from 2 by 1 until i > 78
+           perform  varying i from 2 by 1 until i > canvas-cols
                move "-"  to row-col(i,1)
            end-perform
-           perform varying i from 2 by 1 until i > 22
+           perform varying i from 2 by 1 until i > canvas-rows
                move "|"  to  row-col(1,i)
            end-perform
-           perform varying i from 2 by 1 until i > 78
-               perform varying j from 2 by 1 until j > 22
+           perform varying i from 2 by 1 until i > canvas-cols
+               perform varying j from 2 by 1 until j > canvas-rows
                    move " "  to row-col(i,j)
                end-perform
            end-perform.
 
        readfile section.
            move 1 to i
-           open input inputfile.
+           move FUNCTION CURRENT-DATE to ws-run-timestamp
            read inputfile next   record
+           at end
+             continue
            not at end
+             add 1 to rec-count
              move data1 to n
+             if hdr-is-close or hdr-is-fill
+                 move "Y" to close-mode
+             end-if
+             if hdr-is-fill
+                 move "Y" to fill-mode
+                 if data3 not = space
+                     move data3 to fill-char
+                 end-if
+             end-if
            end-read
-           read inputfile next   record
-           not at end
-             move data1 to x2
-             move data2 to y2
-           end-read
-           perform 501.
-       501 section.
-           add 1 to i
+           if restart-flag = "Y"
+               perform restore-checkpoint
+               perform skip-to-checkpoint
+           else
+               perform read-valid-point
+               if point-advanced = "Y"
+                   move x2 to first-x
+                   move y2 to first-y
+                   move "Y" to start-set
+               end-if
+           end-if
+           perform 501 until i >= n or more-data = "N"
+           if close-mode = "Y"
+               perform close-polygon
+           end-if
+           if fill-mode = "Y"
+               perform fill-shape
+           end-if
+           close inputfile
+           close exceptionfile
+           close auditfile.
+
+       close-polygon section.
            move y2 to y1
-           move x2 to y2
-           read inputfile next   record
+           move x2 to x1
+           move first-x to x2
+           move first-y to y2
+           perform dda_calc
+           perform write-audit.
+
+       fill-shape section.
+           perform varying i from 2 by 1 until i > canvas-rows
+               move zero to fill-lo
+               move zero to fill-hi
+               perform varying j from 2 by 1 until j > canvas-cols
+                   if row-col(j,i) not = space
+                       if fill-lo = zero
+                           move j to fill-lo
+                       end-if
+                       move j to fill-hi
+                   end-if
+               end-perform
+               if fill-lo > zero and fill-hi > fill-lo
+                   perform varying j from fill-lo by 1 until j > fill-hi
+                       if row-col(j,i) = space
+                           move fill-char to row-col(j,i)
+                       end-if
+                   end-perform
+               end-if
+           end-perform.
+
+       restore-checkpoint section.
+           open input checkpointfile
+           read checkpointfile next record
+           at end
+             continue
            not at end
-             move data1 to x2
-             move data2 to y2
+             move ck-i to i
+             move ck-x2 to x2
+             move ck-y2 to y2
+             move ck-first-x to first-x
+             move ck-first-y to first-y
+             move ck-plotted to plotted-count
+             move ck-degen to degenerate-count
+             move ck-bbox-seen to bbox-seen
+             move ck-min-row to min-row
+             move ck-max-row to max-row
+             move ck-min-col to min-col
+             move ck-max-col to max-col
+             move "Y" to start-set
+             perform varying chk-row from 1 by 1
+                     until chk-row > canvas-rows
+                 perform varying chk-col from 1 by 1
+                         until chk-col > canvas-cols
+                     read checkpointfile next record
+                     at end
+                         continue
+                     not at end
+                         move ck-cell to row-col(chk-col, chk-row)
+                     end-read
+                 end-perform
+             end-perform
            end-read
+           close checkpointfile.
+
+       skip-to-checkpoint section.
+           move i to z
+           perform varying k from 1 by 1 until k > z
+               read inputfile next record
+               at end continue
+               not at end continue
+               end-read
+           end-perform.
+
+       write-checkpoint section.
+           if function mod(i, 10) = 0
+               open output checkpointfile
+               move i to ck-i
+               move x2 to ck-x2
+               move y2 to ck-y2
+               move first-x to ck-first-x
+               move first-y to ck-first-y
+               move plotted-count to ck-plotted
+               move degenerate-count to ck-degen
+               move bbox-seen to ck-bbox-seen
+               move min-row to ck-min-row
+               move max-row to ck-max-row
+               move min-col to ck-min-col
+               move max-col to ck-max-col
+               write checkpoint-rec
+               perform varying chk-row from 1 by 1
+                       until chk-row > canvas-rows
+                   perform varying chk-col from 1 by 1
+                           until chk-col > canvas-cols
+                       move row-col(chk-col, chk-row) to ck-cell
+                       write checkpoint-cell-rec
+                   end-perform
+               end-perform
+               close checkpointfile
+           end-if.
+
+       read-valid-point section.
+           move "N" to point-advanced
            read inputfile next   record
+           at end
+             move "N" to more-data
            not at end
-               perform dda_calc
-               if i = n then
-               go to 501
+             add 1 to rec-count
+             compute trans-col = origin-col + data1
+             compute trans-row = origin-row + data2
+             move "Y" to valid-point
+             if trans-col < 1 or trans-col > canvas-cols
+                 move "N" to valid-point
+             end-if
+             if trans-row < 1 or trans-row > canvas-rows
+                 move "N" to valid-point
+             end-if
+             if valid-point = "N"
+                 move spaces to ws-exc-line
+                 string "REC=" rec-count " X1=" data1
+                        " Y1=" data2 " GX=" trans-col
+                        " GY=" trans-row " OUT OF RANGE"
+                        delimited by size into ws-exc-line
+                 move ws-exc-line to exc-line
+                 write exception-rec
+             else
+                 if data3 = space
+                     move "*" to draw-symbol
+                 else
+                     move data3 to draw-symbol
+                 end-if
+                 if pt-is-circle
+                     move trans-col to circ-col
+                     move trans-row to circ-row
+                     move radius to circ-radius
+                     perform circle_calc
+                 else
+                     move trans-col to x2
+                     move trans-row to y2
+                     move "Y" to point-advanced
+                 end-if
+             end-if
+           end-read.
+
+       circle_calc section.
+           perform varying circ-angle from 0 by 6
+                   until circ-angle > 359
+               compute circ-rad = FUNCTION PI * circ-angle / 180
+               compute circ-cos = FUNCTION COS(circ-rad)
+               compute circ-sin = FUNCTION SIN(circ-rad)
+               compute circ-dx =
+                  FUNCTION INTEGER(circ-radius * circ-cos)
+               compute circ-dy =
+                  FUNCTION INTEGER(circ-radius * circ-sin)
+               compute circ-col-c = circ-col + circ-dx
+               compute circ-row-c = circ-row + circ-dy
+               if circ-col-c >= 1 and circ-col-c <= canvas-cols
+                   and circ-row-c >= 1 and circ-row-c <= canvas-rows
+                   move draw-symbol to row-col(circ-col-c, circ-row-c)
+                   if bbox-seen = "N"
+                       move circ-col-c to min-col
+                       move circ-col-c to max-col
+                       move circ-row-c to min-row
+                       move circ-row-c to max-row
+                       move "Y" to bbox-seen
+                   else
+                       if circ-col-c < min-col
+                           move circ-col-c to min-col
+                       end-if
+                       if circ-col-c > max-col
+                           move circ-col-c to max-col
+                       end-if
+                       if circ-row-c < min-row
+                           move circ-row-c to min-row
+                       end-if
+                       if circ-row-c > max-row
+                           move circ-row-c to max-row
+                       end-if
+                   end-if
+                   add 1 to plotted-count
                end-if
-           end-read
-           close inputfile.
+           end-perform.
+
+       501 section.
+           add 1 to i
+           move y2 to y1
+           move x2 to x1
+           perform read-valid-point
+           if more-data = "Y"
+               if point-advanced = "Y"
+                   if start-set = "N"
+                       move x2 to first-x
+                       move y2 to first-y
+                       move "Y" to start-set
+                   else
+                       perform dda_calc
+                       perform write-audit
+                   end-if
+                   perform write-checkpoint
+               end-if
+           end-if.
+
+       write-audit section.
+           move spaces to ws-audit-line
+           string "TS=" ws-run-timestamp
+               " I=" i " X1=" x1 " Y1=" y1
+               " X2=" x2 " Y2=" y2 " M=" m
+               delimited by size into ws-audit-line
+           move ws-audit-line to audit-line
+           write audit-rec.
 
        dda_calc section.
-           move 1 to  stepx
-           move  1 to  stepy
-           compute m  = (y2 - y1) / (x2 - x1)
-           if x2 =  x1 then
-               add -1 to stepx
-           end-if
-           if y2 =  y1 then
-               add -1 to stepy
-           end-if
-           if M = 1 then
-           go to 601
-           end-if
-           compute j = x1 - stepx
-           compute k = k - 1
-           perform 701.
+           if x1 = x2 and y1 = y2
+               add 1 to degenerate-count
+           else
+               if x1 = x2
+                   if y2 >= y1
+                       move 1 to stepy
+                   else
+                       move -1 to stepy
+                   end-if
+                   perform 703
+               else
+                   if x2 >= x1
+                       move 1 to stepx
+                   else
+                       move -1 to stepx
+                   end-if
+                   if y2 >= y1
+                       move 1 to stepy
+                   else
+                       move -1 to stepy
+                   end-if
+                   compute m  = (y2 - y1) / (x2 - x1)
+                   if M = 1 or M = -1
+                       compute j = y1 - stepy
+                       move -1 to k
+                       perform 702
+                   else
+                       compute j = x1 - stepx
+                       move -1 to k
+                       perform 701
+                   end-if
+               end-if
+           end-if.
+       703 section.
+           perform varying j from y1 by stepy
+                   until (stepy > 0 and j > y2)
+                      or (stepy < 0 and j < y2)
+               move draw-symbol to row-col(x1,j)
+               if bbox-seen = "N"
+                   move x1 to min-col
+                   move x1 to max-col
+                   move j to min-row
+                   move j to max-row
+                   move "Y" to bbox-seen
+               else
+                   if x1 < min-col move x1 to min-col end-if
+                   if x1 > max-col move x1 to max-col end-if
+                   if j < min-row move j to min-row end-if
+                   if j > max-row move j to max-row end-if
+               end-if
+               add 1 to plotted-count
+           end-perform.
        701 section.
            compute   j = j + stepx
            compute k = k + 1
-           compute t = FUNCTION INTEGER(y1 + k * m * stepy )
-           move "*" to row-col(j,t)
-           if j = x2 then
-            go to 701
+           compute t = FUNCTION INTEGER(y1 + k * m * stepx )
+           move draw-symbol to row-col(j,t)
+           if bbox-seen = "N"
+               move j to min-col
+               move j to max-col
+               move t to min-row
+               move t to max-row
+               move "Y" to bbox-seen
+           else
+               if j < min-col move j to min-col end-if
+               if j > max-col move j to max-col end-if
+               if t < min-row move t to min-row end-if
+               if t > max-row move t to max-row end-if
            end-if
-           go to 602.
-       601 section.
-           continue
-           compute j = y1 - stepy
-           compute k = k - 1
-           perform 702.
+           add 1 to plotted-count
+           if j not = x2 then
+            go to 701
+           end-if.
        702 section.
            compute j = j + stepy
            compute k  = k + 1
-           compute r = x1 + k * stepx / m
+           compute r = x1 + k * stepx
            compute c = y1 + k * stepy
-           move "*" to row-col(r,c)
-           if j = y2 then
-           go to 702
+           move draw-symbol to row-col(r,c)
+           if bbox-seen = "N"
+               move r to min-col
+               move r to max-col
+               move c to min-row
+               move c to max-row
+               move "Y" to bbox-seen
+           else
+               if r < min-col move r to min-col end-if
+               if r > max-col move r to max-col end-if
+               if c < min-row move c to min-row end-if
+               if c > max-row move c to max-row end-if
+           end-if
+           add 1 to plotted-count
+           if (stepy > 0 and j < y2) or (stepy < 0 and j > y2)
+               go to 702
            end-if.
-       602 section.
-           continue.
 
        dda_plot section.
            open output outputfile
-           perform varying i from 23 by -1 until i < 1
-               perform varying j from 1 by 1 until j > 78
-                   move row-col(i,j) to data11
+           perform varying i from canvas-rows by -1 until i < 1
+               perform varying j from 1 by 1 until j > canvas-cols
+                   move row-col(j,i) to data11
                    write output1
                end-perform
            end-perform
-           
+
            close outputfile.
+           perform dda_stats.
+
+       dda_stats section.
+           open output statsfile
+           move spaces to ws-stats-line
+           string "N=" n delimited by size into ws-stats-line
+           move ws-stats-line to stats-line
+           write stats-rec
+           move spaces to ws-stats-line
+           string "CELLS-PLOTTED=" plotted-count
+               delimited by size into ws-stats-line
+           move ws-stats-line to stats-line
+           write stats-rec
+           move spaces to ws-stats-line
+           if bbox-seen = "Y"
+               string "BBOX ROW=" min-row "-" max-row
+                   " COL=" min-col "-" max-col
+                   delimited by size into ws-stats-line
+           else
+               string "BBOX NONE" delimited by size into ws-stats-line
+           end-if
+           move ws-stats-line to stats-line
+           write stats-rec
+           move spaces to ws-stats-line
+           string "DEGENERATE-SEGMENTS=" degenerate-count
+               delimited by size into ws-stats-line
+           move ws-stats-line to stats-line
+           write stats-rec
+           close statsfile.
